@@ -1,20 +1,980 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. puzzle.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BirthDate-File ASSIGN TO "BIRTHDATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BirthDate-Status.
+
+           SELECT Birth-Rejects-File ASSIGN TO "BIRTHREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Reject-Status.
+
+           SELECT Print-File ASSIGN TO "PUZZLE.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Print-Status.
+
+           SELECT Checkpoint-File ASSIGN TO "BIRTHCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Checkpoint-Status.
+
+           SELECT Restart-Flag-File ASSIGN TO "RESTARTFLG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Restart-Flag-Status.
+
+           SELECT Input-Format-File ASSIGN TO "INPUTFMT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Input-Format-Status.
+
+           SELECT BirthDate-YYMMDD-File ASSIGN TO "BIRTHYYMMDD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BirthDate-YYMMDD-Status.
+
+           SELECT Extract-Out-File ASSIGN TO "EXTRACTOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Extract-Status.
+
+           SELECT Audit-Log-File ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+
+           SELECT Run-Mode-File ASSIGN TO "RUNMODE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Run-Mode-Status.
+
+           SELECT Maint-Trans-File ASSIGN TO "MAINTTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Maint-Trans-Status.
+
+           SELECT New-Master-File ASSIGN TO "BIRTHDATE.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-New-Master-Status.
+
+           SELECT Checkpoint-Staging-File ASSIGN TO "CKPTSTAGE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Staging-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BirthDate-File.
+       01  BirthDate-Record            PIC X(8).
+
+       FD  Birth-Rejects-File.
+       01  Reject-Record               PIC X(42).
+
+       FD  Print-File.
+       01  Print-Line                  PIC X(132).
+
+       FD  Checkpoint-File.
+       01  Checkpoint-Record           PIC X(61).
+
+       FD  Restart-Flag-File.
+       01  Restart-Flag-Record         PIC X(1).
+
+       FD  Input-Format-File.
+       01  Input-Format-Record         PIC X(1).
+
+       FD  BirthDate-YYMMDD-File.
+       01  BirthDate-YYMMDD-Record     PIC X(6).
+
+       FD  Extract-Out-File.
+       01  Extract-Record              PIC X(10).
+
+       FD  Audit-Log-File.
+       01  Audit-Record                PIC X(53).
+
+       FD  Run-Mode-File.
+       01  Run-Mode-Record             PIC X(1).
+
+       FD  Maint-Trans-File.
+       01  Maint-Trans-Record.
+           02  MT-Trans-Code           PIC X.
+           02  MT-BirthDate            PIC X(8).
+           02  MT-New-Month            PIC 99.
+           02  MT-New-Day              PIC 99.
+
+       FD  New-Master-File.
+       01  New-Master-Record           PIC X(8).
+
+       FD  Checkpoint-Staging-File.
+       01  Staging-Record              PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01  BirthDate.
-           02  YearOfBirth.
-               03  CenturyOB   PIC 99.
-               03  YearOB      PIC 99.
-           02  MonthOfBirth    PIC 99.
-           02  DayOfBirth      PIC 99.
+           COPY BIRTHREC.
+
+       01  WS-BirthDate-Status         PIC XX.
+       01  WS-BirthDate-YYMMDD-Status  PIC XX.
+       01  WS-Reject-Status            PIC XX.
+       01  WS-Print-Status             PIC XX.
+       01  WS-Checkpoint-Status        PIC XX.
+       01  WS-Restart-Flag-Status      PIC XX.
+       01  WS-Input-Format-Status      PIC XX.
+       01  WS-Extract-Status           PIC XX.
+       01  WS-Audit-Status             PIC XX.
+       01  WS-Run-Time                 PIC 9(8).
+       01  WS-Run-Mode-Status          PIC XX.
+       01  WS-Maint-Trans-Status       PIC XX.
+       01  WS-New-Master-Status        PIC XX.
+       01  WS-Staging-Status           PIC XX.
+
+       01  WS-Run-Mode-Flag            PIC X       VALUE 'B'.
+           88  MAINTENANCE-MODE                    VALUE 'M'.
+
+       01  WS-Master-EOF-Flag          PIC X       VALUE 'N'.
+           88  MASTER-EOF                          VALUE 'Y'.
+       01  WS-Trans-EOF-Flag           PIC X       VALUE 'N'.
+           88  TRANS-EOF                           VALUE 'Y'.
+
+       01  WS-Master-Buffer            PIC X(8).
+       01  WS-Master-Key               PIC X(8).
+       01  WS-Trans-Key                PIC X(8).
+
+       01  WS-Maint-Adds               PIC 9(5)    VALUE ZERO.
+       01  WS-Maint-Changes            PIC 9(5)    VALUE ZERO.
+       01  WS-Maint-Deletes            PIC 9(5)    VALUE ZERO.
+       01  WS-Maint-Not-Found          PIC 9(5)    VALUE ZERO.
+       01  WS-Maint-Duplicates         PIC 9(5)    VALUE ZERO.
+
+       01  WS-Last-Written-Key         PIC X(8)    VALUE LOW-VALUES.
+       01  WS-Master-Write-Flag        PIC X       VALUE 'Y'.
+           88  MASTER-WRITE-OK                     VALUE 'Y'.
+           88  MASTER-WRITE-REJECTED               VALUE 'N'.
+       01  WS-End-Of-File-Flag         PIC X       VALUE 'N'.
+           88  END-OF-FILE                         VALUE 'Y'.
+
+       01  WS-Restart-Flag             PIC X       VALUE 'N'.
+           88  RESTART-REQUESTED                   VALUE 'Y'.
+
+       01  WS-Input-Format-Flag        PIC X       VALUE 'C'.
+           88  INPUT-FORMAT-YYMMDD                 VALUE 'Y'.
+
+       01  WS-Century-Pivot            PIC 99      VALUE 30.
+       01  WS-Pivot-Year               PIC 999.
+       01  WS-YY                       PIC 99.
+       01  WS-BirthDate-Work           PIC X(8).
+       01  WS-Maint-Audit-BirthDate    PIC X(8).
+
+       01  WS-Checkpoint-Interval      PIC 9(5)    VALUE 1000.
+       01  WS-Records-Read             PIC 9(7)    VALUE ZERO.
+       01  WS-Checkpoint-Count         PIC 9(7)    VALUE ZERO.
+
+       01  WS-Print-Lines-Written      PIC 9(7)    VALUE ZERO.
+       01  WS-Extract-Lines-Written    PIC 9(7)    VALUE ZERO.
+       01  WS-Audit-Lines-Written      PIC 9(7)    VALUE ZERO.
+       01  WS-Reject-Lines-Written     PIC 9(7)    VALUE ZERO.
+
+       01  WS-Checkpoint-Line.
+           02  CKPT-Count              PIC 9(7).
+           02  FILLER                  PIC X       VALUE ','.
+           02  CKPT-Last-Key           PIC X(8).
+           02  FILLER                  PIC X       VALUE ','.
+           02  CKPT-Processed          PIC 9(7).
+           02  FILLER                  PIC X       VALUE ','.
+           02  CKPT-Page-Number        PIC 9(4).
+           02  FILLER                  PIC X       VALUE ','.
+           02  CKPT-Print-Lines        PIC 9(7).
+           02  FILLER                  PIC X       VALUE ','.
+           02  CKPT-Extract-Lines      PIC 9(7).
+           02  FILLER                  PIC X       VALUE ','.
+           02  CKPT-Audit-Lines        PIC 9(7).
+           02  FILLER                  PIC X       VALUE ','.
+           02  CKPT-Reject-Lines       PIC 9(7).
+
+       01  WS-Run-Date.
+           02  WS-Run-Century          PIC 99.
+           02  WS-Run-Year             PIC 99.
+           02  WS-Run-Month            PIC 99.
+           02  WS-Run-Day              PIC 99.
+
+       01  WS-Line-Count               PIC 99      VALUE 99.
+       01  WS-Page-Number              PIC 9(4)    VALUE ZERO.
+       01  WS-Lines-Per-Page           PIC 99      VALUE 50.
+       01  WS-Records-Processed        PIC 9(7)    VALUE ZERO.
+
+       01  Report-Header-1.
+           02  FILLER                  PIC X(10)   VALUE "PUZZLE".
+           02  FILLER                  PIC X(30)   VALUE
+               "BIRTH DATE REPORT".
+           02  FILLER                  PIC X(10)   VALUE "PAGE".
+           02  RH1-Page-Number         PIC ZZZ9.
+
+       01  Report-Header-2.
+           02  FILLER                  PIC X(10)   VALUE "RUN DATE:".
+           02  RH2-Run-Date            PIC X(10).
+
+       01  Report-Header-3.
+           02  FILLER                  PIC X(14)   VALUE
+               "DATE OF BIRTH".
+
+       01  Detail-Line.
+           02  DL-BirthDate            PIC X(10).
+
+       01  Trailer-Line.
+           02  FILLER                  PIC X(20)   VALUE
+               "RECORDS PROCESSED:".
+           02  TL-Records-Processed    PIC ZZZ,ZZ9.
+
+       01  WS-Extract-Header           PIC X(10)   VALUE "BIRTH_DATE".
+
+       01  WS-Extract-Line.
+           02  Ext-Year                PIC 9(4).
+           02  FILLER                  PIC X       VALUE '-'.
+           02  Ext-Month               PIC 99.
+           02  FILLER                  PIC X       VALUE '-'.
+           02  Ext-Day                 PIC 99.
+
+       01  WS-Reject-Line.
+           02  Reject-BirthDate        PIC X(8).
+           02  FILLER                  PIC X       VALUE ','.
+           02  Reject-Reason-Code      PIC XX.
+           02  FILLER                  PIC X       VALUE ','.
+           02  Reject-Reason-Text      PIC X(30).
+
+       01  WS-Disposition               PIC X(20).
+
+       01  WS-Audit-Line.
+           02  Audit-Seq                PIC 9(7).
+           02  FILLER                   PIC X       VALUE ','.
+           02  Audit-BirthDate          PIC X(8).
+           02  FILLER                   PIC X       VALUE ','.
+           02  Audit-Run-Date           PIC X(8).
+           02  FILLER                   PIC X       VALUE '-'.
+           02  Audit-Run-Time           PIC X(6).
+           02  FILLER                   PIC X       VALUE ','.
+           02  Audit-Disposition        PIC X(20).
+
+       01  WS-Valid-Flag               PIC X       VALUE 'Y'.
+           88  VALID-DATE                          VALUE 'Y'.
+           88  INVALID-DATE                        VALUE 'N'.
+
+       01  WS-Leap-Year-Flag           PIC X       VALUE 'N'.
+           88  LEAP-YEAR                           VALUE 'Y'.
+
+       01  WS-Full-Year                PIC 9(4).
+       01  WS-Max-Days                 PIC 99.
+
+       01  WS-Month-Days-Values.
+           02  FILLER                  PIC 99      VALUE 31.
+           02  FILLER                  PIC 99      VALUE 28.
+           02  FILLER                  PIC 99      VALUE 31.
+           02  FILLER                  PIC 99      VALUE 30.
+           02  FILLER                  PIC 99      VALUE 31.
+           02  FILLER                  PIC 99      VALUE 30.
+           02  FILLER                  PIC 99      VALUE 31.
+           02  FILLER                  PIC 99      VALUE 31.
+           02  FILLER                  PIC 99      VALUE 30.
+           02  FILLER                  PIC 99      VALUE 31.
+           02  FILLER                  PIC 99      VALUE 30.
+           02  FILLER                  PIC 99      VALUE 31.
+       01  WS-Month-Days-Table REDEFINES WS-Month-Days-Values.
+           02  WS-Month-Days-Entry     PIC 99  OCCURS 12 TIMES.
 
        PROCEDURE DIVISION.
-       MOVE 19750215 TO BirthDate
-       DISPLAY "Month is: " MonthOfBirth
-       DISPLAY "Century of Birth: " CenturyOB
-       DISPLAY "Year of borth: " YearOB
-       DISPLAY DayOfBirth "/" MonthOfBirth "/" YearOfBirth
-       MOVE ZEROS TO YearOfBirth
-       DISPLAY "Date of Birth: " BirthDate.
+       MAIN-PROCESS.
+           ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+           ACCEPT WS-Run-Time FROM TIME
+           PERFORM READ-RUN-MODE-FLAG
+           IF MAINTENANCE-MODE
+               PERFORM MAINTENANCE-UPDATE
+               STOP RUN
+           END-IF
+           PERFORM READ-RESTART-FLAG
+           PERFORM READ-INPUT-FORMAT-FLAG
+           IF RESTART-REQUESTED
+               PERFORM READ-CHECKPOINT
+               PERFORM TRUNCATE-REJECT-FILE
+               PERFORM TRUNCATE-PRINT-FILE
+               PERFORM TRUNCATE-EXTRACT-FILE
+               PERFORM TRUNCATE-AUDIT-FILE
+               PERFORM OPEN-REJECTS-FOR-APPEND
+               PERFORM OPEN-PRINT-FOR-APPEND
+               PERFORM OPEN-EXTRACT-FOR-APPEND
+               PERFORM OPEN-AUDIT-LOG-FOR-APPEND
+           ELSE
+               OPEN OUTPUT Birth-Rejects-File
+               IF WS-Reject-Status NOT = "00"
+                   DISPLAY "ERROR: CANNOT OPEN BIRTHREJ.DAT, STATUS="
+                       WS-Reject-Status
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT Print-File
+               IF WS-Print-Status NOT = "00"
+                   DISPLAY "ERROR: CANNOT OPEN PUZZLE.PRT, STATUS="
+                       WS-Print-Status
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT Extract-Out-File
+               IF WS-Extract-Status NOT = "00"
+                   DISPLAY "ERROR: CANNOT OPEN EXTRACTOUT.DAT, STATUS="
+                       WS-Extract-Status
+                   STOP RUN
+               END-IF
+               WRITE Extract-Record FROM WS-Extract-Header
+               ADD 1 TO WS-Extract-Lines-Written
+               OPEN OUTPUT Audit-Log-File
+               IF WS-Audit-Status NOT = "00"
+                   DISPLAY "ERROR: CANNOT OPEN AUDITLOG.DAT, STATUS="
+                       WS-Audit-Status
+                   STOP RUN
+               END-IF
+           END-IF
+           IF INPUT-FORMAT-YYMMDD
+               PERFORM MAIN-LOOP-YYMMDD
+           ELSE
+               PERFORM MAIN-LOOP-CCYYMMDD
+           END-IF
+           PERFORM WRITE-TRAILER
+           CLOSE Birth-Rejects-File
+           CLOSE Print-File
+           CLOSE Extract-Out-File
+           CLOSE Audit-Log-File
+           STOP RUN.
+
+       MAIN-LOOP-CCYYMMDD.
+           OPEN INPUT BirthDate-File
+           IF WS-BirthDate-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN BIRTHDATE.DAT, STATUS="
+                   WS-BirthDate-Status
+               STOP RUN
+           END-IF
+           IF RESTART-REQUESTED
+               PERFORM SKIP-PROCESSED-RECORDS
+           END-IF
+           PERFORM UNTIL END-OF-FILE
+               READ BirthDate-File
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-Records-Read
+                       MOVE BirthDate-Record TO WS-BirthDate-Work
+                       PERFORM PROCESS-RECORD
+                       PERFORM CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+           CLOSE BirthDate-File.
+
+       MAIN-LOOP-YYMMDD.
+           OPEN INPUT BirthDate-YYMMDD-File
+           IF WS-BirthDate-YYMMDD-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN BIRTHYYMMDD.DAT, STATUS="
+                   WS-BirthDate-YYMMDD-Status
+               STOP RUN
+           END-IF
+           IF RESTART-REQUESTED
+               PERFORM SKIP-PROCESSED-YYMMDD-RECORDS
+           END-IF
+           PERFORM UNTIL END-OF-FILE
+               READ BirthDate-YYMMDD-File
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-Records-Read
+                       PERFORM WINDOW-CENTURY
+                       PERFORM PROCESS-RECORD
+                       PERFORM CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+           CLOSE BirthDate-YYMMDD-File.
+
+       WINDOW-CENTURY.
+      *    WS-YY IS ONLY TWO DIGITS, SO ONCE WS-RUN-YEAR PLUS
+      *    WS-CENTURY-PIVOT REACHES 100 THIS COMPARISON CAN NO LONGER
+      *    GO 19-WARD AND EVERY RECORD WINDOWS TO CENTURY 20. THAT IS
+      *    DECADES OUT FOR A 20-YEAR PIVOT, SO NOT URGENT, BUT REVISIT
+      *    THIS PIVOT MATH BEFORE THE RUN YEAR GETS THERE.
+           MOVE BirthDate-YYMMDD-Record(1:2) TO WS-YY
+           COMPUTE WS-Pivot-Year = WS-Run-Year + WS-Century-Pivot
+           IF WS-YY > WS-Pivot-Year
+               MOVE "19" TO WS-BirthDate-Work(1:2)
+           ELSE
+               MOVE "20" TO WS-BirthDate-Work(1:2)
+           END-IF
+           MOVE BirthDate-YYMMDD-Record TO WS-BirthDate-Work(3:6).
+
+       READ-RESTART-FLAG.
+           MOVE 'N' TO WS-Restart-Flag
+           OPEN INPUT Restart-Flag-File
+           IF WS-Restart-Flag-Status = "00"
+               READ Restart-Flag-File INTO WS-Restart-Flag
+               CLOSE Restart-Flag-File
+           END-IF.
+
+       READ-INPUT-FORMAT-FLAG.
+           MOVE 'C' TO WS-Input-Format-Flag
+           OPEN INPUT Input-Format-File
+           IF WS-Input-Format-Status = "00"
+               READ Input-Format-File INTO WS-Input-Format-Flag
+               CLOSE Input-Format-File
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-Checkpoint-Count
+           OPEN INPUT Checkpoint-File
+           IF WS-Checkpoint-Status = "00"
+               READ Checkpoint-File INTO WS-Checkpoint-Line
+                   NOT AT END
+                       MOVE CKPT-Count TO WS-Checkpoint-Count
+                       MOVE CKPT-Page-Number TO WS-Page-Number
+                       MOVE CKPT-Processed TO WS-Records-Processed
+                       MOVE CKPT-Print-Lines TO WS-Print-Lines-Written
+                       MOVE CKPT-Extract-Lines TO
+                           WS-Extract-Lines-Written
+                       MOVE CKPT-Audit-Lines TO WS-Audit-Lines-Written
+                       MOVE CKPT-Reject-Lines TO
+                           WS-Reject-Lines-Written
+               END-READ
+               CLOSE Checkpoint-File
+           END-IF.
+
+       SKIP-PROCESSED-RECORDS.
+           MOVE WS-Checkpoint-Count TO WS-Records-Read
+           PERFORM WS-Checkpoint-Count TIMES
+               READ BirthDate-File
+                   AT END
+                       SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+       SKIP-PROCESSED-YYMMDD-RECORDS.
+           MOVE WS-Checkpoint-Count TO WS-Records-Read
+           PERFORM WS-Checkpoint-Count TIMES
+               READ BirthDate-YYMMDD-File
+                   AT END
+                       SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+       TRUNCATE-REJECT-FILE.
+           OPEN INPUT Birth-Rejects-File
+           IF WS-Reject-Status = "00"
+               OPEN OUTPUT Checkpoint-Staging-File
+               PERFORM WS-Reject-Lines-Written TIMES
+                   READ Birth-Rejects-File
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           WRITE Staging-Record FROM Reject-Record
+                   END-READ
+               END-PERFORM
+               CLOSE Birth-Rejects-File
+               CLOSE Checkpoint-Staging-File
+               MOVE 'N' TO WS-End-Of-File-Flag
+               OPEN INPUT Checkpoint-Staging-File
+               OPEN OUTPUT Birth-Rejects-File
+               PERFORM UNTIL END-OF-FILE
+                   READ Checkpoint-Staging-File
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           WRITE Reject-Record FROM Staging-Record
+                   END-READ
+               END-PERFORM
+               CLOSE Checkpoint-Staging-File
+               CLOSE Birth-Rejects-File
+           END-IF.
+
+       TRUNCATE-PRINT-FILE.
+           OPEN INPUT Print-File
+           IF WS-Print-Status = "00"
+               OPEN OUTPUT Checkpoint-Staging-File
+               PERFORM WS-Print-Lines-Written TIMES
+                   READ Print-File
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           WRITE Staging-Record FROM Print-Line
+                   END-READ
+               END-PERFORM
+               CLOSE Print-File
+               CLOSE Checkpoint-Staging-File
+               MOVE 'N' TO WS-End-Of-File-Flag
+               OPEN INPUT Checkpoint-Staging-File
+               OPEN OUTPUT Print-File
+               PERFORM UNTIL END-OF-FILE
+                   READ Checkpoint-Staging-File
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           WRITE Print-Line FROM Staging-Record
+                   END-READ
+               END-PERFORM
+               CLOSE Checkpoint-Staging-File
+               CLOSE Print-File
+           END-IF.
+
+       TRUNCATE-EXTRACT-FILE.
+           OPEN INPUT Extract-Out-File
+           IF WS-Extract-Status = "00"
+               OPEN OUTPUT Checkpoint-Staging-File
+               PERFORM WS-Extract-Lines-Written TIMES
+                   READ Extract-Out-File
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           WRITE Staging-Record FROM Extract-Record
+                   END-READ
+               END-PERFORM
+               CLOSE Extract-Out-File
+               CLOSE Checkpoint-Staging-File
+               MOVE 'N' TO WS-End-Of-File-Flag
+               OPEN INPUT Checkpoint-Staging-File
+               OPEN OUTPUT Extract-Out-File
+               PERFORM UNTIL END-OF-FILE
+                   READ Checkpoint-Staging-File
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           WRITE Extract-Record FROM Staging-Record
+                   END-READ
+               END-PERFORM
+               CLOSE Checkpoint-Staging-File
+               CLOSE Extract-Out-File
+           END-IF.
+
+       TRUNCATE-AUDIT-FILE.
+           OPEN INPUT Audit-Log-File
+           IF WS-Audit-Status = "00"
+               OPEN OUTPUT Checkpoint-Staging-File
+               PERFORM WS-Audit-Lines-Written TIMES
+                   READ Audit-Log-File
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           WRITE Staging-Record FROM Audit-Record
+                   END-READ
+               END-PERFORM
+               CLOSE Audit-Log-File
+               CLOSE Checkpoint-Staging-File
+               MOVE 'N' TO WS-End-Of-File-Flag
+               OPEN INPUT Checkpoint-Staging-File
+               OPEN OUTPUT Audit-Log-File
+               PERFORM UNTIL END-OF-FILE
+                   READ Checkpoint-Staging-File
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           WRITE Audit-Record FROM Staging-Record
+                   END-READ
+               END-PERFORM
+               CLOSE Checkpoint-Staging-File
+               CLOSE Audit-Log-File
+           END-IF.
+
+       CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-Records-Read, WS-Checkpoint-Interval) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-Records-Read TO CKPT-Count
+           MOVE WS-BirthDate-Work TO CKPT-Last-Key
+           MOVE WS-Records-Processed TO CKPT-Processed
+           MOVE WS-Page-Number TO CKPT-Page-Number
+           MOVE WS-Print-Lines-Written TO CKPT-Print-Lines
+           MOVE WS-Extract-Lines-Written TO CKPT-Extract-Lines
+           MOVE WS-Audit-Lines-Written TO CKPT-Audit-Lines
+           MOVE WS-Reject-Lines-Written TO CKPT-Reject-Lines
+           OPEN OUTPUT Checkpoint-File
+           IF WS-Checkpoint-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN BIRTHCKPT.DAT, STATUS="
+                   WS-Checkpoint-Status
+               STOP RUN
+           END-IF
+           WRITE Checkpoint-Record FROM WS-Checkpoint-Line
+           CLOSE Checkpoint-File.
+
+       PROCESS-RECORD.
+           MOVE WS-BirthDate-Work TO BirthDate
+           PERFORM VALIDATE-DATE
+           IF VALID-DATE
+               MOVE "ACCEPTED" TO WS-Disposition
+               PERFORM WRITE-DETAIL-LINE
+               PERFORM WRITE-EXTRACT-LINE
+               ADD 1 TO WS-Records-Processed
+           ELSE
+               PERFORM WRITE-REJECT
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-Records-Read TO Audit-Seq
+           MOVE WS-BirthDate-Work TO Audit-BirthDate
+           MOVE WS-Run-Date TO Audit-Run-Date
+           MOVE WS-Run-Time TO Audit-Run-Time
+           MOVE WS-Disposition TO Audit-Disposition
+           WRITE Audit-Record FROM WS-Audit-Line
+           ADD 1 TO WS-Audit-Lines-Written.
+
+       WRITE-EXTRACT-LINE.
+           COMPUTE Ext-Year = CenturyOB * 100 + YearOB
+           MOVE MonthOfBirth TO Ext-Month
+           MOVE DayOfBirth TO Ext-Day
+           WRITE Extract-Record FROM WS-Extract-Line
+           ADD 1 TO WS-Extract-Lines-Written.
+
+       WRITE-DETAIL-LINE.
+           IF WS-Line-Count >= WS-Lines-Per-Page
+               PERFORM WRITE-REPORT-HEADERS
+           END-IF
+           MOVE SPACES TO Detail-Line
+           MOVE DayOfBirth TO DL-BirthDate(1:2)
+           MOVE "/" TO DL-BirthDate(3:1)
+           MOVE MonthOfBirth TO DL-BirthDate(4:2)
+           MOVE "/" TO DL-BirthDate(6:1)
+           MOVE CenturyOB TO DL-BirthDate(7:2)
+           MOVE YearOB TO DL-BirthDate(9:2)
+           WRITE Print-Line FROM Detail-Line
+           ADD 1 TO WS-Line-Count
+           ADD 1 TO WS-Print-Lines-Written.
+
+       WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-Page-Number
+           MOVE WS-Page-Number TO RH1-Page-Number
+           WRITE Print-Line FROM Report-Header-1
+           MOVE WS-Run-Century TO RH2-Run-Date(1:2)
+           MOVE WS-Run-Year TO RH2-Run-Date(3:2)
+           MOVE "/" TO RH2-Run-Date(5:1)
+           MOVE WS-Run-Month TO RH2-Run-Date(6:2)
+           MOVE "/" TO RH2-Run-Date(8:1)
+           MOVE WS-Run-Day TO RH2-Run-Date(9:2)
+           WRITE Print-Line FROM Report-Header-2
+           WRITE Print-Line FROM Report-Header-3
+           MOVE 3 TO WS-Line-Count
+           ADD 3 TO WS-Print-Lines-Written.
+
+       WRITE-TRAILER.
+           MOVE WS-Records-Processed TO TL-Records-Processed
+           WRITE Print-Line FROM Trailer-Line.
+
+       VALIDATE-DATE.
+           SET VALID-DATE TO TRUE
+           PERFORM CHECK-LEAP-YEAR
+           IF MonthOfBirth < 1 OR MonthOfBirth > 12
+               SET INVALID-DATE TO TRUE
+               MOVE "MO" TO Reject-Reason-Code
+               MOVE "INVALID MONTH" TO Reject-Reason-Text
+               MOVE "REJECTED-BAD-MONTH" TO WS-Disposition
+           ELSE
+               MOVE WS-Month-Days-Entry(MonthOfBirth) TO WS-Max-Days
+               IF MonthOfBirth = 2 AND LEAP-YEAR
+                   MOVE 29 TO WS-Max-Days
+               END-IF
+               IF DayOfBirth < 1 OR DayOfBirth > WS-Max-Days
+                   SET INVALID-DATE TO TRUE
+                   MOVE "DA" TO Reject-Reason-Code
+                   MOVE "INVALID DAY" TO Reject-Reason-Text
+                   MOVE "REJECTED-BAD-DAY" TO WS-Disposition
+               END-IF
+           END-IF.
+
+       CHECK-LEAP-YEAR.
+           SET WS-Leap-Year-Flag TO 'N'
+           COMPUTE WS-Full-Year = CenturyOB * 100 + YearOB
+           IF FUNCTION MOD(WS-Full-Year, 400) = 0
+               SET LEAP-YEAR TO TRUE
+           ELSE
+               IF FUNCTION MOD(WS-Full-Year, 100) = 0
+                   SET WS-Leap-Year-Flag TO 'N'
+               ELSE
+                   IF FUNCTION MOD(WS-Full-Year, 4) = 0
+                       SET LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-REJECT.
+           MOVE WS-BirthDate-Work TO Reject-BirthDate
+           WRITE Reject-Record FROM WS-Reject-Line
+           ADD 1 TO WS-Reject-Lines-Written.
+
+       READ-RUN-MODE-FLAG.
+           MOVE 'B' TO WS-Run-Mode-Flag
+           OPEN INPUT Run-Mode-File
+           IF WS-Run-Mode-Status = "00"
+               READ Run-Mode-File INTO WS-Run-Mode-Flag
+               CLOSE Run-Mode-File
+           END-IF.
+
+       MAINTENANCE-UPDATE.
+           OPEN INPUT BirthDate-File
+           IF WS-BirthDate-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN BIRTHDATE.DAT, STATUS="
+                   WS-BirthDate-Status
+               STOP RUN
+           END-IF
+           OPEN INPUT Maint-Trans-File
+           IF WS-Maint-Trans-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN MAINTTRAN.DAT, STATUS="
+                   WS-Maint-Trans-Status
+               STOP RUN
+           END-IF
+           OPEN OUTPUT New-Master-File
+           IF WS-New-Master-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN BIRTHDATE.NEW, STATUS="
+                   WS-New-Master-Status
+               STOP RUN
+           END-IF
+           PERFORM OPEN-AUDIT-LOG-FOR-APPEND
+           PERFORM OPEN-REJECTS-FOR-APPEND
+           PERFORM READ-OLD-MASTER
+           PERFORM READ-MAINT-TRANS
+           PERFORM UNTIL MASTER-EOF AND TRANS-EOF
+               EVALUATE TRUE
+                   WHEN MASTER-EOF
+                       PERFORM APPLY-ADD
+                       PERFORM READ-MAINT-TRANS
+                   WHEN TRANS-EOF
+                       MOVE WS-Master-Buffer TO WS-BirthDate-Work
+                       PERFORM WRITE-MASTER-PASSTHROUGH
+                       PERFORM READ-OLD-MASTER
+                   WHEN WS-Master-Key < WS-Trans-Key
+                       MOVE WS-Master-Buffer TO WS-BirthDate-Work
+                       PERFORM WRITE-MASTER-PASSTHROUGH
+                       PERFORM READ-OLD-MASTER
+                   WHEN WS-Master-Key > WS-Trans-Key
+                       PERFORM APPLY-ADD
+                       PERFORM READ-MAINT-TRANS
+                   WHEN OTHER
+                       PERFORM APPLY-MATCHED-TRANS
+                       PERFORM READ-MAINT-TRANS
+                       PERFORM READ-OLD-MASTER
+               END-EVALUATE
+           END-PERFORM
+           PERFORM WRITE-MAINT-SUMMARY
+           CLOSE BirthDate-File
+           CLOSE Maint-Trans-File
+           CLOSE New-Master-File
+           CLOSE Birth-Rejects-File
+           CLOSE Audit-Log-File
+           PERFORM CUTOVER-NEW-MASTER.
+
+       OPEN-AUDIT-LOG-FOR-APPEND.
+           OPEN EXTEND Audit-Log-File
+           IF WS-Audit-Status NOT = "00"
+               OPEN OUTPUT Audit-Log-File
+               IF WS-Audit-Status NOT = "00"
+                   DISPLAY "ERROR: CANNOT OPEN AUDITLOG.DAT, STATUS="
+                       WS-Audit-Status
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       OPEN-REJECTS-FOR-APPEND.
+           OPEN EXTEND Birth-Rejects-File
+           IF WS-Reject-Status NOT = "00"
+               OPEN OUTPUT Birth-Rejects-File
+               IF WS-Reject-Status NOT = "00"
+                   DISPLAY "ERROR: CANNOT OPEN BIRTHREJ.DAT, STATUS="
+                       WS-Reject-Status
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       OPEN-PRINT-FOR-APPEND.
+           OPEN EXTEND Print-File
+           IF WS-Print-Status NOT = "00"
+               OPEN OUTPUT Print-File
+               IF WS-Print-Status NOT = "00"
+                   DISPLAY "ERROR: CANNOT OPEN PUZZLE.PRT, STATUS="
+                       WS-Print-Status
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       OPEN-EXTRACT-FOR-APPEND.
+           OPEN EXTEND Extract-Out-File
+           IF WS-Extract-Status NOT = "00"
+               OPEN OUTPUT Extract-Out-File
+               IF WS-Extract-Status NOT = "00"
+                   DISPLAY "ERROR: CANNOT OPEN EXTRACTOUT.DAT, STATUS="
+                       WS-Extract-Status
+                   STOP RUN
+               END-IF
+               WRITE Extract-Record FROM WS-Extract-Header
+               ADD 1 TO WS-Extract-Lines-Written
+           END-IF.
+
+       CUTOVER-NEW-MASTER.
+           MOVE 'N' TO WS-End-Of-File-Flag
+           OPEN INPUT New-Master-File
+           OPEN OUTPUT BirthDate-File
+           PERFORM UNTIL END-OF-FILE
+               READ New-Master-File
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       WRITE BirthDate-Record FROM New-Master-Record
+               END-READ
+           END-PERFORM
+           CLOSE New-Master-File
+           CLOSE BirthDate-File.
+
+       WRITE-MASTER-RECORD.
+           IF WS-BirthDate-Work <= WS-Last-Written-Key
+               SET MASTER-WRITE-REJECTED TO TRUE
+           ELSE
+               WRITE New-Master-Record FROM WS-BirthDate-Work
+               MOVE WS-BirthDate-Work TO WS-Last-Written-Key
+               SET MASTER-WRITE-OK TO TRUE
+           END-IF.
+
+       WRITE-MASTER-PASSTHROUGH.
+           WRITE New-Master-Record FROM WS-BirthDate-Work
+           IF WS-BirthDate-Work > WS-Last-Written-Key
+               MOVE WS-BirthDate-Work TO WS-Last-Written-Key
+           END-IF.
+
+       READ-OLD-MASTER.
+           READ BirthDate-File INTO WS-Master-Buffer
+               AT END
+                   SET MASTER-EOF TO TRUE
+                   MOVE HIGH-VALUES TO WS-Master-Key
+               NOT AT END
+                   MOVE WS-Master-Buffer TO WS-Master-Key
+           END-READ.
+
+       READ-MAINT-TRANS.
+           READ Maint-Trans-File
+               AT END
+                   SET TRANS-EOF TO TRUE
+                   MOVE HIGH-VALUES TO WS-Trans-Key
+               NOT AT END
+                   MOVE MT-BirthDate TO WS-Trans-Key
+           END-READ.
+
+       APPLY-ADD.
+           IF NOT TRANS-EOF
+               MOVE MT-BirthDate TO WS-BirthDate-Work
+               IF MT-Trans-Code = 'A'
+                   MOVE MT-BirthDate TO BirthDate
+                   PERFORM VALIDATE-DATE
+                   IF VALID-DATE
+                       PERFORM WRITE-MASTER-RECORD
+                       IF MASTER-WRITE-OK
+                           ADD 1 TO WS-Maint-Adds
+                           MOVE "MAINT-ADDED" TO WS-Disposition
+                       ELSE
+                           MOVE "SQ" TO Reject-Reason-Code
+                           MOVE "ADD OUT OF SEQUENCE"
+                               TO Reject-Reason-Text
+                           PERFORM WRITE-REJECT
+                           MOVE "MAINT-OUT-OF-SEQ" TO WS-Disposition
+                       END-IF
+                   ELSE
+                       PERFORM WRITE-REJECT
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-Maint-Not-Found
+                   MOVE "MAINT-NOTFOUND" TO WS-Disposition
+               END-IF
+               MOVE WS-BirthDate-Work TO WS-Maint-Audit-BirthDate
+               PERFORM WRITE-MAINT-AUDIT
+           END-IF.
+
+       APPLY-MATCHED-TRANS.
+           EVALUATE MT-Trans-Code
+               WHEN 'C'
+                   MOVE WS-Master-Buffer TO BirthDate
+                   MOVE MT-New-Month TO MonthOfBirth
+                   MOVE MT-New-Day TO DayOfBirth
+                   PERFORM VALIDATE-DATE
+                   IF VALID-DATE
+                       MOVE WS-Master-Buffer(1:4)
+                           TO WS-BirthDate-Work(1:4)
+                       MOVE MonthOfBirth TO WS-BirthDate-Work(5:2)
+                       MOVE DayOfBirth TO WS-BirthDate-Work(7:2)
+                       PERFORM WRITE-MASTER-RECORD
+                       IF MASTER-WRITE-OK
+                           MOVE WS-BirthDate-Work TO
+                               WS-Maint-Audit-BirthDate
+                           ADD 1 TO WS-Maint-Changes
+                           MOVE "MAINT-CHANGED" TO WS-Disposition
+                       ELSE
+                           MOVE WS-BirthDate-Work TO
+                               WS-Maint-Audit-BirthDate
+                           MOVE "SQ" TO Reject-Reason-Code
+                           MOVE "CHANGE OUT OF SEQUENCE"
+                               TO Reject-Reason-Text
+                           PERFORM WRITE-REJECT
+                           MOVE WS-Master-Buffer TO WS-BirthDate-Work
+                           PERFORM WRITE-MASTER-PASSTHROUGH
+                           MOVE "MAINT-OUT-OF-SEQ" TO WS-Disposition
+                       END-IF
+                   ELSE
+                       MOVE BirthDate TO WS-BirthDate-Work
+                       MOVE WS-BirthDate-Work TO
+                           WS-Maint-Audit-BirthDate
+                       PERFORM WRITE-REJECT
+                       MOVE WS-Master-Buffer TO WS-BirthDate-Work
+                       PERFORM WRITE-MASTER-PASSTHROUGH
+                   END-IF
+               WHEN 'D'
+                   MOVE WS-Master-Buffer TO WS-BirthDate-Work
+                   MOVE WS-BirthDate-Work TO WS-Maint-Audit-BirthDate
+                   ADD 1 TO WS-Maint-Deletes
+                   MOVE "MAINT-DELETED" TO WS-Disposition
+               WHEN 'A'
+                   MOVE WS-Master-Buffer TO WS-BirthDate-Work
+                   MOVE WS-BirthDate-Work TO WS-Maint-Audit-BirthDate
+                   PERFORM WRITE-MASTER-PASSTHROUGH
+                   ADD 1 TO WS-Maint-Duplicates
+                   MOVE "MAINT-DUPLICATE" TO WS-Disposition
+               WHEN OTHER
+                   MOVE WS-Master-Buffer TO WS-BirthDate-Work
+                   MOVE WS-BirthDate-Work TO WS-Maint-Audit-BirthDate
+                   PERFORM WRITE-MASTER-PASSTHROUGH
+                   MOVE "MAINT-UNKNOWN-CODE" TO WS-Disposition
+           END-EVALUATE
+           PERFORM WRITE-MAINT-AUDIT.
+
+       WRITE-MAINT-AUDIT.
+           ADD 1 TO WS-Records-Read
+           MOVE WS-Records-Read TO Audit-Seq
+           MOVE WS-Maint-Audit-BirthDate TO Audit-BirthDate
+           MOVE WS-Run-Date TO Audit-Run-Date
+           MOVE WS-Run-Time TO Audit-Run-Time
+           MOVE WS-Disposition TO Audit-Disposition
+           WRITE Audit-Record FROM WS-Audit-Line.
+
+       WRITE-MAINT-SUMMARY.
+           MOVE WS-Run-Date TO Audit-Run-Date
+           MOVE WS-Run-Time TO Audit-Run-Time
+           MOVE SPACES TO Audit-BirthDate
+           MOVE "TOTALS" TO Audit-BirthDate
+
+           ADD 1 TO WS-Records-Read
+           MOVE WS-Records-Read TO Audit-Seq
+           MOVE SPACES TO Audit-Disposition
+           STRING "ADDED=" WS-Maint-Adds DELIMITED BY SIZE
+               INTO Audit-Disposition
+           WRITE Audit-Record FROM WS-Audit-Line
+
+           ADD 1 TO WS-Records-Read
+           MOVE WS-Records-Read TO Audit-Seq
+           MOVE SPACES TO Audit-Disposition
+           STRING "CHANGED=" WS-Maint-Changes DELIMITED BY SIZE
+               INTO Audit-Disposition
+           WRITE Audit-Record FROM WS-Audit-Line
+
+           ADD 1 TO WS-Records-Read
+           MOVE WS-Records-Read TO Audit-Seq
+           MOVE SPACES TO Audit-Disposition
+           STRING "DELETED=" WS-Maint-Deletes DELIMITED BY SIZE
+               INTO Audit-Disposition
+           WRITE Audit-Record FROM WS-Audit-Line
+
+           ADD 1 TO WS-Records-Read
+           MOVE WS-Records-Read TO Audit-Seq
+           MOVE SPACES TO Audit-Disposition
+           STRING "NOTFOUND=" WS-Maint-Not-Found DELIMITED BY SIZE
+               INTO Audit-Disposition
+           WRITE Audit-Record FROM WS-Audit-Line
+
+           ADD 1 TO WS-Records-Read
+           MOVE WS-Records-Read TO Audit-Seq
+           MOVE SPACES TO Audit-Disposition
+           STRING "DUPLICATE=" WS-Maint-Duplicates DELIMITED BY SIZE
+               INTO Audit-Disposition
+           WRITE Audit-Record FROM WS-Audit-Line.
