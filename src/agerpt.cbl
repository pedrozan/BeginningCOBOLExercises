@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. agerpt.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BirthDate-File ASSIGN TO "BIRTHDATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BirthDate-Status.
+
+           SELECT Print-File ASSIGN TO "AGERPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Print-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BirthDate-File.
+       01  BirthDate-Record            PIC X(8).
+
+       FD  Print-File.
+       01  Print-Line                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY BIRTHREC.
+
+       01  WS-BirthDate-Status         PIC XX.
+       01  WS-Print-Status             PIC XX.
+       01  WS-End-Of-File-Flag         PIC X       VALUE 'N'.
+           88  END-OF-FILE                         VALUE 'Y'.
+
+       01  WS-Run-Date.
+           02  WS-Run-Century          PIC 99.
+           02  WS-Run-Year             PIC 99.
+           02  WS-Run-Month            PIC 99.
+           02  WS-Run-Day              PIC 99.
+
+       01  WS-Age                      PIC S999.
+       01  WS-Line-Count               PIC 99      VALUE 99.
+       01  WS-Page-Number              PIC 9(4)    VALUE ZERO.
+       01  WS-Lines-Per-Page           PIC 99      VALUE 50.
+
+       01  WS-Total-Count              PIC 9(7)    VALUE ZERO.
+       01  WS-Under-18-Count           PIC 9(7)    VALUE ZERO.
+       01  WS-18-To-64-Count           PIC 9(7)    VALUE ZERO.
+       01  WS-65-Plus-Count            PIC 9(7)    VALUE ZERO.
+       01  WS-Age-Bracket              PIC X(10).
+
+       01  Report-Header-1.
+           02  FILLER                  PIC X(10)   VALUE "AGERPT".
+           02  FILLER                  PIC X(30)   VALUE
+               "AGE CALCULATION REPORT".
+           02  FILLER                  PIC X(10)   VALUE "PAGE".
+           02  RH1-Page-Number         PIC ZZZ9.
+
+       01  Report-Header-2.
+           02  FILLER                  PIC X(10)   VALUE "RUN DATE:".
+           02  RH2-Run-Date            PIC X(10).
+
+       01  Report-Header-3.
+           02  FILLER                  PIC X(14)   VALUE "BIRTH DATE".
+           02  FILLER                  PIC X(8)    VALUE "AGE".
+           02  FILLER                  PIC X(14)   VALUE "AGE BRACKET".
+
+       01  Detail-Line.
+           02  DL-BirthDate            PIC X(10).
+           02  FILLER                  PIC X(4)    VALUE SPACES.
+           02  DL-Age                  PIC ZZ9.
+           02  FILLER                  PIC X(5)    VALUE SPACES.
+           02  DL-Bracket              PIC X(14).
+
+       01  Trailer-Line.
+           02  FILLER                  PIC X(20)   VALUE
+               "RECORDS PROCESSED:".
+           02  TL-Total-Count          PIC ZZZ,ZZ9.
+           02  FILLER                  PIC X(6)    VALUE SPACES.
+           02  FILLER                  PIC X(9)    VALUE "UNDER 18:".
+           02  TL-Under-18             PIC ZZZ,ZZ9.
+           02  FILLER                  PIC X(6)    VALUE SPACES.
+           02  FILLER                  PIC X(7)    VALUE "18-64:".
+           02  TL-18-To-64             PIC ZZZ,ZZ9.
+           02  FILLER                  PIC X(6)    VALUE SPACES.
+           02  FILLER                  PIC X(5)    VALUE "65+:".
+           02  TL-65-Plus              PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+           OPEN INPUT BirthDate-File
+           IF WS-BirthDate-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN BIRTHDATE.DAT, STATUS="
+                   WS-BirthDate-Status
+               STOP RUN
+           END-IF
+           OPEN OUTPUT Print-File
+           IF WS-Print-Status NOT = "00"
+               DISPLAY "ERROR: CANNOT OPEN AGERPT.PRT, STATUS="
+                   WS-Print-Status
+               STOP RUN
+           END-IF
+           PERFORM UNTIL END-OF-FILE
+               READ BirthDate-File
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-TRAILER
+           CLOSE BirthDate-File
+           CLOSE Print-File
+           STOP RUN.
+
+       PROCESS-RECORD.
+           MOVE BirthDate-Record TO BirthDate
+           PERFORM COMPUTE-AGE
+           PERFORM CLASSIFY-AGE
+           ADD 1 TO WS-Total-Count
+           IF WS-Line-Count >= WS-Lines-Per-Page
+               PERFORM WRITE-REPORT-HEADERS
+           END-IF
+           MOVE SPACES TO Detail-Line
+           MOVE DayOfBirth TO DL-BirthDate(1:2)
+           MOVE "/" TO DL-BirthDate(3:1)
+           MOVE MonthOfBirth TO DL-BirthDate(4:2)
+           MOVE "/" TO DL-BirthDate(6:1)
+           MOVE CenturyOB TO DL-BirthDate(7:2)
+           MOVE YearOB TO DL-BirthDate(9:2)
+           MOVE WS-Age TO DL-Age
+           MOVE WS-Age-Bracket TO DL-Bracket
+           WRITE Print-Line FROM Detail-Line
+           ADD 1 TO WS-Line-Count.
+
+       COMPUTE-AGE.
+           COMPUTE WS-Age = (WS-Run-Century * 100 + WS-Run-Year)
+                   - (CenturyOB * 100 + YearOB)
+           IF WS-Run-Month < MonthOfBirth
+               SUBTRACT 1 FROM WS-Age
+           ELSE
+               IF WS-Run-Month = MonthOfBirth
+                   AND WS-Run-Day < DayOfBirth
+                       SUBTRACT 1 FROM WS-Age
+               END-IF
+           END-IF
+           IF WS-Age < 0
+               MOVE 0 TO WS-Age
+           END-IF.
+
+       CLASSIFY-AGE.
+           IF WS-Age < 18
+               MOVE "UNDER 18" TO WS-Age-Bracket
+               ADD 1 TO WS-Under-18-Count
+           ELSE
+               IF WS-Age <= 64
+                   MOVE "18-64" TO WS-Age-Bracket
+                   ADD 1 TO WS-18-To-64-Count
+               ELSE
+                   MOVE "65+" TO WS-Age-Bracket
+                   ADD 1 TO WS-65-Plus-Count
+               END-IF
+           END-IF.
+
+       WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-Page-Number
+           MOVE WS-Page-Number TO RH1-Page-Number
+           WRITE Print-Line FROM Report-Header-1
+           MOVE WS-Run-Century TO RH2-Run-Date(1:2)
+           MOVE WS-Run-Year TO RH2-Run-Date(3:2)
+           MOVE "/" TO RH2-Run-Date(5:1)
+           MOVE WS-Run-Month TO RH2-Run-Date(6:2)
+           MOVE "/" TO RH2-Run-Date(8:1)
+           MOVE WS-Run-Day TO RH2-Run-Date(9:2)
+           WRITE Print-Line FROM Report-Header-2
+           WRITE Print-Line FROM Report-Header-3
+           MOVE 3 TO WS-Line-Count.
+
+       WRITE-TRAILER.
+           MOVE WS-Total-Count TO TL-Total-Count
+           MOVE WS-Under-18-Count TO TL-Under-18
+           MOVE WS-18-To-64-Count TO TL-18-To-64
+           MOVE WS-65-Plus-Count TO TL-65-Plus
+           WRITE Print-Line FROM Trailer-Line.
