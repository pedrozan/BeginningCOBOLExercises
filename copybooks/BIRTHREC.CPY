@@ -0,0 +1,8 @@
+      * BirthDate record layout, shared by all programs that
+      * decompose an 8-digit CCYYMMDD birth date.
+       01  BirthDate.
+           02  YearOfBirth.
+               03  CenturyOB   PIC 99.
+               03  YearOB      PIC 99.
+           02  MonthOfBirth    PIC 99.
+           02  DayOfBirth      PIC 99.
